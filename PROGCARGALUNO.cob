@@ -0,0 +1,236 @@
+      ******************************************************************
+      * Author: Gabriel Nascimento dos Santos
+      * Date: 2020-11-29
+      * Purpose: Batch-load students into ALUNOS from an intake file
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCARGALUNO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO 'E:\DEVELOP\COBOL\ALUNOS.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WRK-ALUNO-STATUS
+           RECORD KEY IS ALUNO-MATRICULA
+           ALTERNATE RECORD KEY IS ALUNO-NOME WITH DUPLICATES.
+
+           SELECT ARQ-CARGA
+           ASSIGN TO 'E:\DEVELOP\COBOL\CARGA-ALN.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WRK-CARGA-STATUS.
+
+           SELECT ARQ-REJEITADOS
+           ASSIGN TO 'E:\DEVELOP\COBOL\CARGA-REJ.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WRK-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       01 ALUNO-REG.
+           02 ALUNO-MATRICULA PIC 9(9).
+           02 ALUNO-NOME PIC X(50).
+           02 ALUNO-EMAIL PIC X(50).
+           02 ALUNO-CPF PIC 9(11).
+           02 ALUNO-DATA-NASCIMENTO PIC 9(8).
+           02 ALUNO-TELEFONE PIC X(15).
+           02 ALUNO-STATUS PIC X(1).
+           02 FILLER PIC X(40).
+
+       FD ARQ-CARGA.
+       01 CARGA-REG.
+           02 CARGA-MATRICULA PIC 9(9).
+           02 CARGA-NOME PIC X(50).
+           02 CARGA-EMAIL PIC X(50).
+           02 CARGA-CPF PIC 9(11).
+           02 CARGA-DATA-NASCIMENTO PIC 9(8).
+           02 CARGA-TELEFONE PIC X(15).
+
+       FD ARQ-REJEITADOS.
+       01 REJ-LINHA PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-ALUNO-STATUS PIC 9(2) VALUE NULL.
+       77 WRK-CARGA-STATUS PIC 9(2) VALUE NULL.
+       77 WRK-REJ-STATUS PIC 9(2) VALUE NULL.
+       77 WRK-FIM-CARGA PIC X(1) VALUE 'N'.
+       77 WRK-MOTIVO-REJEICAO PIC X(40) VALUE SPACES.
+       77 WRK-REJEITAR PIC X(1) VALUE 'N'.
+       77 WRK-TOTAL-LIDOS PIC 9(9) VALUE ZEROS.
+       77 WRK-TOTAL-GRAVADOS PIC 9(9) VALUE ZEROS.
+       77 WRK-TOTAL-REJEITADOS PIC 9(9) VALUE ZEROS.
+       77 WRK-EMAIL-VALIDO PIC X(1) VALUE 'Y'.
+       77 WRK-POS-ARROBA PIC 9(3) VALUE ZEROS.
+       77 WRK-POS-PONTO PIC 9(3) VALUE ZEROS.
+       77 WRK-EMAIL-LOCAL PIC X(50) VALUE SPACES.
+       77 WRK-EMAIL-DOMINIO PIC X(50) VALUE SPACES.
+       77 WRK-EMAIL-DUPLICADO PIC X(1) VALUE 'N'.
+       77 WRK-EMAIL-VERIFICACAO PIC X(50) VALUE SPACES.
+       77 WRK-SCAN-FIM PIC X(1) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR-CARGA.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN I-O ALUNOS.
+           IF WRK-ALUNO-STATUS = 35 THEN
+               OPEN OUTPUT ALUNOS
+               CLOSE ALUNOS
+               OPEN I-O ALUNOS
+           END-IF.
+           OPEN INPUT ARQ-CARGA.
+           OPEN OUTPUT ARQ-REJEITADOS.
+           DISPLAY 'PROGCARGALUNO - carga em lote de alunos'.
+
+       2000-PROCESSAR-CARGA.
+           PERFORM UNTIL WRK-FIM-CARGA = 'Y'
+               READ ARQ-CARGA
+                   AT END
+                       MOVE 'Y' TO WRK-FIM-CARGA
+                   NOT AT END
+                       ADD 1 TO WRK-TOTAL-LIDOS
+                       PERFORM 2100-VALIDAR-REGISTRO-CARGA
+                       IF WRK-REJEITAR = 'Y' THEN
+                           PERFORM 2300-REGISTRAR-REJEICAO
+                       ELSE
+                           PERFORM 2200-GRAVAR-ALUNO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Lidos: ' WRK-TOTAL-LIDOS.
+           DISPLAY 'Gravados: ' WRK-TOTAL-GRAVADOS.
+           DISPLAY 'Rejeitados: ' WRK-TOTAL-REJEITADOS.
+
+       2100-VALIDAR-REGISTRO-CARGA.
+           MOVE 'N' TO WRK-REJEITAR.
+           MOVE SPACES TO WRK-MOTIVO-REJEICAO.
+           IF CARGA-MATRICULA = ZEROS THEN
+               MOVE 'Y' TO WRK-REJEITAR
+               MOVE 'Matricula em branco' TO WRK-MOTIVO-REJEICAO
+           END-IF.
+           IF CARGA-NOME = SPACES THEN
+               MOVE 'Y' TO WRK-REJEITAR
+               MOVE 'Nome em branco' TO WRK-MOTIVO-REJEICAO
+           END-IF.
+           IF CARGA-CPF = ZEROS THEN
+               MOVE 'Y' TO WRK-REJEITAR
+               MOVE 'CPF em branco' TO WRK-MOTIVO-REJEICAO
+           END-IF.
+           IF CARGA-DATA-NASCIMENTO = ZEROS THEN
+               MOVE 'Y' TO WRK-REJEITAR
+               MOVE 'Data de nascimento em branco'
+               TO WRK-MOTIVO-REJEICAO
+           END-IF.
+           IF CARGA-TELEFONE = SPACES THEN
+               MOVE 'Y' TO WRK-REJEITAR
+               MOVE 'Telefone em branco' TO WRK-MOTIVO-REJEICAO
+           END-IF.
+           IF CARGA-EMAIL = SPACES THEN
+               MOVE 'Y' TO WRK-REJEITAR
+               MOVE 'E-mail em branco' TO WRK-MOTIVO-REJEICAO
+           ELSE
+               PERFORM 2110-VALIDAR-FORMATO-EMAIL
+               IF WRK-EMAIL-VALIDO = 'N' THEN
+                   MOVE 'Y' TO WRK-REJEITAR
+                   MOVE 'E-mail em formato invalido'
+                   TO WRK-MOTIVO-REJEICAO
+               ELSE
+                   PERFORM 2120-VERIFICAR-EMAIL-DUPLICADO
+                   IF WRK-EMAIL-DUPLICADO = 'Y' THEN
+                       MOVE 'Y' TO WRK-REJEITAR
+                       MOVE 'E-mail ja cadastrado para outro aluno'
+                       TO WRK-MOTIVO-REJEICAO
+                   END-IF
+               END-IF
+           END-IF.
+
+       2110-VALIDAR-FORMATO-EMAIL.
+           MOVE SPACES TO WRK-EMAIL-LOCAL.
+           MOVE SPACES TO WRK-EMAIL-DOMINIO.
+           MOVE ZEROS TO WRK-POS-ARROBA.
+           MOVE ZEROS TO WRK-POS-PONTO.
+           MOVE 'Y' TO WRK-EMAIL-VALIDO.
+           INSPECT CARGA-EMAIL TALLYING WRK-POS-ARROBA
+               FOR ALL '@'.
+           IF WRK-POS-ARROBA NOT = 1 THEN
+               MOVE 'N' TO WRK-EMAIL-VALIDO
+           ELSE
+               UNSTRING CARGA-EMAIL DELIMITED BY '@'
+                   INTO WRK-EMAIL-LOCAL WRK-EMAIL-DOMINIO
+               END-UNSTRING
+               INSPECT WRK-EMAIL-DOMINIO TALLYING WRK-POS-PONTO
+                   FOR ALL '.'
+               IF WRK-EMAIL-LOCAL EQUAL SPACES
+                   OR WRK-EMAIL-DOMINIO EQUAL SPACES
+                   OR WRK-POS-PONTO EQUAL ZEROS THEN
+                   MOVE 'N' TO WRK-EMAIL-VALIDO
+               END-IF
+           END-IF.
+
+       2120-VERIFICAR-EMAIL-DUPLICADO.
+           MOVE CARGA-EMAIL TO WRK-EMAIL-VERIFICACAO.
+           MOVE 'N' TO WRK-EMAIL-DUPLICADO.
+           MOVE SPACE TO WRK-SCAN-FIM.
+           MOVE ZEROS TO ALUNO-MATRICULA.
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ALUNO-MATRICULA
+               INVALID KEY
+                   MOVE 'Y' TO WRK-SCAN-FIM
+           END-START.
+           PERFORM UNTIL WRK-SCAN-FIM = 'Y'
+               READ ALUNOS NEXT RECORD
+                   AT END MOVE 'Y' TO WRK-SCAN-FIM
+                   NOT AT END
+                   IF ALUNO-EMAIL EQUAL WRK-EMAIL-VERIFICACAO
+                       AND ALUNO-MATRICULA NOT EQUAL
+                           CARGA-MATRICULA
+                       AND ALUNO-STATUS NOT EQUAL 'I' THEN
+                       MOVE 'Y' TO WRK-EMAIL-DUPLICADO
+                       MOVE 'Y' TO WRK-SCAN-FIM
+                   END-IF
+               END-READ
+           END-PERFORM.
+
+       2200-GRAVAR-ALUNO.
+           MOVE CARGA-MATRICULA TO ALUNO-MATRICULA.
+           MOVE CARGA-NOME TO ALUNO-NOME.
+           MOVE CARGA-EMAIL TO ALUNO-EMAIL.
+           MOVE CARGA-CPF TO ALUNO-CPF.
+           MOVE CARGA-DATA-NASCIMENTO TO ALUNO-DATA-NASCIMENTO.
+           MOVE CARGA-TELEFONE TO ALUNO-TELEFONE.
+           MOVE 'A' TO ALUNO-STATUS.
+           WRITE ALUNO-REG
+               INVALID KEY
+                   MOVE 'Matricula ja cadastrada'
+                   TO WRK-MOTIVO-REJEICAO
+                   PERFORM 2300-REGISTRAR-REJEICAO
+               NOT INVALID KEY
+                   ADD 1 TO WRK-TOTAL-GRAVADOS
+           END-WRITE.
+
+       2300-REGISTRAR-REJEICAO.
+           ADD 1 TO WRK-TOTAL-REJEITADOS.
+           MOVE SPACES TO REJ-LINHA.
+           STRING CARGA-MATRICULA DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               FUNCTION TRIM(CARGA-NOME) DELIMITED BY SIZE
+               ' - ' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-MOTIVO-REJEICAO) DELIMITED BY SIZE
+               INTO REJ-LINHA
+           END-STRING.
+           WRITE REJ-LINHA.
+
+       3000-FINALIZAR.
+           CLOSE ALUNOS.
+           CLOSE ARQ-CARGA.
+           CLOSE ARQ-REJEITADOS.
