@@ -13,18 +13,46 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ALUNOS ASSIGN TO 'E:\DEVELOP\COBOL\ALUNOS.DAT'
-           ORGANISATION IS INDEXED
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
+           LOCK MODE IS MANUAL
            FILE STATUS IS WRK-ALUNO-STATUS
-           RECORD KEY IS ALUNO-MATRICULA.
+           RECORD KEY IS ALUNO-MATRICULA
+           ALTERNATE RECORD KEY IS ALUNO-NOME WITH DUPLICATES.
            
-           SELECT RELATO-ALUNOS 
+           SELECT RELATO-ALUNOS
            ASSIGN TO 'E:\DEVELOP\COBOL\RELAT-ALN.DAT'
-           ORGANISATION IS LINE SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WRK-RELATO-STATUS.
-           
-           
+
+           SELECT MATRICULAS-CURSO
+           ASSIGN TO 'E:\DEVELOP\COBOL\MATRICULAS-CURSO.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WRK-MC-STATUS
+           RECORD KEY IS MC-CHAVE
+           ALTERNATE RECORD KEY IS MC-MATRICULA WITH DUPLICATES.
+
+           SELECT RELATO-ALUNOS-CSV
+           ASSIGN TO 'E:\DEVELOP\COBOL\RELAT-ALN.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WRK-RELATO-CSV-STATUS.
+
+           SELECT AUDITORIA-ALUNO
+           ASSIGN TO 'E:\DEVELOP\COBOL\AUDITORIA-ALN.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WRK-AUDIT-STATUS.
+
+           SELECT ARQ-CHECKPOINT
+           ASSIGN TO 'E:\DEVELOP\COBOL\CKPT-REL.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WRK-CKPT-STATUS.
+
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNOS.
@@ -32,31 +60,115 @@
            02 ALUNO-MATRICULA PIC 9(9).
            02 ALUNO-NOME PIC X(50).
            02 ALUNO-EMAIL PIC X(50).
-           02 FILLER PIC X(75).
-           
+           02 ALUNO-CPF PIC 9(11).
+           02 ALUNO-DATA-NASCIMENTO PIC 9(8).
+           02 ALUNO-TELEFONE PIC X(15).
+           02 ALUNO-STATUS PIC X(1).
+           02 FILLER PIC X(40).
+
        FD RELATO-ALUNOS.
        01 RELATO-ALUNO-REG.
            02 REL-ALUNO-MATRICULA PIC 9(9).
            02 REL-ALUNO-NOME PIC X(50).
-           
+           02 REL-ALUNO-STATUS PIC X(1).
+
+       FD MATRICULAS-CURSO.
+       01 MATRICULA-CURSO-REG.
+           02 MC-CHAVE.
+               03 MC-MATRICULA PIC 9(9).
+               03 MC-CURSO PIC X(10).
+           02 MC-NOME-CURSO PIC X(40).
+           02 MC-TURMA PIC X(10).
+           02 MC-DATA-MATRICULA PIC 9(8).
+           02 MC-SITUACAO PIC X(1).
+
+       FD RELATO-ALUNOS-CSV.
+       01 RELATO-CSV-LINHA PIC X(300).
+
+       FD AUDITORIA-ALUNO.
+       01 AUDITORIA-LINHA PIC X(200).
+
+       FD ARQ-CHECKPOINT.
+       01 CKPT-REG.
+           02 CKPT-MATRICULA PIC 9(9).
+           02 CKPT-SITUACAO PIC X(11).
+
        WORKING-STORAGE SECTION.
-       77 WRK-OPCAO PIC X(1).
+       77 WRK-OPCAO PIC 9(2).
        77 WRK-ALUNO-STATUS PIC 9(2) VALUE NULL.
        77 WRK-MSG PIC X(50) VALUE SPACES.
        77 WRK-VALIDO PIC X(1) VALUE 'Y'.
        77 WRK-KEY PIC X(1) VALUE SPACES.
        77 WRK-CONFIRMA-EXCLUSAO PIC X(2) VALUE SPACES.
        77 WRK-RELATO-STATUS PIC 9(2) VALUE NULL.
+       77 WRK-RELATO-CSV-STATUS PIC 9(2) VALUE NULL.
+       77 WRK-MC-STATUS PIC 9(2) VALUE NULL.
        77 WRK-FS-FLAG PIC X(1).
        77 WRK-CONTADOR PIC 9(9) VALUE ZEROS.
        77 WRK-LINHA-REL PIC 9(9) VALUE ZEROS.
-       
-       
+       77 WRK-NOME-REL PIC X(36) VALUE SPACES.
+       77 WRK-NOME-CURSO-REL PIC X(28) VALUE SPACES.
+       77 WRK-CONFIRMA-TRANCAMENTO PIC X(2) VALUE SPACES.
+       77 WRK-CONFIRMA-CANCELAMENTO PIC X(2) VALUE SPACES.
+       77 WRK-MC-MATRICULA-BUSCA PIC 9(9) VALUE ZEROS.
+       77 WRK-ALUNO-SITUACAO-DESC PIC X(9) VALUE SPACES.
+       77 WRK-EMAIL-VALIDO PIC X(1) VALUE 'Y'.
+       77 WRK-EMAIL-LOCAL PIC X(50) VALUE SPACES.
+       77 WRK-EMAIL-DOMINIO PIC X(50) VALUE SPACES.
+       77 WRK-POS-ARROBA PIC 9(3) VALUE ZEROS.
+       77 WRK-POS-PONTO PIC 9(3) VALUE ZEROS.
+       77 WRK-EMAIL-DUPLICADO PIC X(1) VALUE 'N'.
+       77 WRK-EMAIL-VERIFICACAO PIC X(50) VALUE SPACES.
+       77 WRK-MATRICULA-VERIFICACAO PIC 9(9) VALUE ZEROS.
+       77 WRK-SCAN-FIM PIC X(1) VALUE SPACES.
+       77 WRK-NOME-BUSCA PIC X(50) VALUE SPACES.
+       77 WRK-TAM-BUSCA PIC 9(2) VALUE ZEROS.
+       77 WRK-ENCONTROU-NOME PIC X(1) VALUE 'N'.
+       77 WRK-AUDIT-STATUS PIC 9(2) VALUE NULL.
+       77 WRK-AUDIT-OPERACAO PIC X(10) VALUE SPACES.
+       77 WRK-AUDIT-DATAHORA PIC X(21) VALUE SPACES.
+       77 WRK-AUDIT-NOME-ANTIGO PIC X(50) VALUE SPACES.
+       77 WRK-AUDIT-EMAIL-ANTIGO PIC X(50) VALUE SPACES.
+       77 WRK-AUDIT-NOME-ANTIGO-ESC PIC X(50) VALUE SPACES.
+       77 WRK-AUDIT-NOME-NOVO-ESC PIC X(50) VALUE SPACES.
+       77 WRK-AUDIT-EMAIL-ANTIGO-ESC PIC X(50) VALUE SPACES.
+       77 WRK-AUDIT-EMAIL-NOVO-ESC PIC X(50) VALUE SPACES.
+       77 WRK-REGISTRO-BLOQUEADO PIC X(1) VALUE 'N'.
+       77 WRK-CKPT-STATUS PIC 9(2) VALUE NULL.
+       77 WRK-CKPT-MATRICULA PIC 9(9) VALUE ZEROS.
+       77 WRK-CKPT-SITUACAO PIC X(11) VALUE SPACES.
+       77 WRK-CSV-CAMPO-ENTRADA PIC X(50) VALUE SPACES.
+       77 WRK-CSV-CAMPO-SAIDA PIC X(100) VALUE SPACES.
+       77 WRK-CSV-TAM-ENTRADA PIC 9(3) VALUE ZEROS.
+       77 WRK-CSV-POS-ENTRADA PIC 9(3) VALUE ZEROS.
+       77 WRK-CSV-POS-SAIDA PIC 9(3) VALUE ZEROS.
+       77 WRK-CSV-NOME-ESC PIC X(100) VALUE SPACES.
+       77 WRK-CSV-EMAIL-ESC PIC X(100) VALUE SPACES.
+       77 WRK-CSV-TELEFONE-ESC PIC X(100) VALUE SPACES.
+       01 WRK-ALUNO-REG-BKP.
+           02 WRK-BKP-MATRICULA PIC 9(9).
+           02 WRK-BKP-NOME PIC X(50).
+           02 WRK-BKP-EMAIL PIC X(50).
+           02 WRK-BKP-CPF PIC 9(11).
+           02 WRK-BKP-DATA-NASCIMENTO PIC 9(8).
+           02 WRK-BKP-TELEFONE PIC X(15).
+           02 WRK-BKP-STATUS PIC X(1).
+
+
        77 CABECALHO-MATRICULA PIC X(20)
-       VALUE '--- MATRICULA ---'.  
+       VALUE '--- MATRICULA ---'.
        77 CABECALHO-NOME PIC X(50)
-       VALUE '--- NOME ---'.  
-       
+       VALUE '--- NOME ---'.
+       77 CABECALHO-CURSO PIC X(15)
+       VALUE '--- CURSO ---'.
+       77 CABECALHO-TURMA PIC X(15)
+       VALUE '--- TURMA ---'.
+       77 CABECALHO-SITUACAO PIC X(18)
+       VALUE '--- SITUACAO ---'.
+       77 CABECALHO-CSV PIC X(96)
+       VALUE '"Matricula","Nome","Email","CPF","Nascimento","Telefone",
+      -    '"Situacao"'.
+
        SCREEN SECTION.
        01 CABECALHO.
            02 BLANK SCREEN.
@@ -71,9 +183,14 @@
            02 LINE 13 COLUMN 10 VALUE '4 - Excluir aluno'.
            02 LINE 14 COLUMN 10 VALUE '5 - Mostrar relatorio de alunos'.
            02 LINE 15 COLUMN 10 VALUE '6 - Gravar relatorio de alunos'.
-           02 LINE 16 COLUMN 10 VALUE '7 - Fechar programa'.
-           02 LINE 17 COLUMN 10 VALUE 'Opcao:......'.
-           02 COLUMN PLUS 1 PIC X(2) USING WRK-OPCAO.
+           02 LINE 16 COLUMN 10 VALUE '7 - Gravar relatorio em CSV'.
+           02 LINE 17 COLUMN 10 VALUE '8 - Matricular aluno em curso'.
+           02 LINE 18 COLUMN 10 VALUE '9 - Trancar matricula em curso'.
+           02 LINE 19 COLUMN 10 VALUE '10 - Listar cursos do aluno'.
+           02 LINE 20 COLUMN 10 VALUE '11 - Cancelar matricula curso'.
+           02 LINE 21 COLUMN 10 VALUE '12 - Fechar programa'.
+           02 LINE 22 COLUMN 10 VALUE 'Opcao:......'.
+           02 COLUMN PLUS 1 PIC 9(2) USING WRK-OPCAO.
        
        01 TELA-CADASTRO.
            02 LINE 10 COLUMN 10 VALUE 'Matricula(*): '.
@@ -83,16 +200,37 @@
            02 COLUMN PLUS 1 PIC X(50) USING ALUNO-NOME.
            02 LINE 12 COLUMN 10 VALUE 'E-mail(*): '.
            02 COLUMN PLUS 1 PIC X(50) USING ALUNO-EMAIL.
+           02 LINE 13 COLUMN 10 VALUE 'CPF(*): '.
+           02 COLUMN PLUS 1 PIC 9(11) USING ALUNO-CPF
+           BLANK WHEN ZEROS.
+           02 LINE 14 COLUMN 10 VALUE 'Nascimento(*) DDMMAAAA: '.
+           02 COLUMN PLUS 1 PIC 9(8) USING ALUNO-DATA-NASCIMENTO
+           BLANK WHEN ZEROS.
+           02 LINE 15 COLUMN 10 VALUE 'Telefone(*): '.
+           02 COLUMN PLUS 1 PIC X(15) USING ALUNO-TELEFONE.
            02 LINE 20 COLUMN 1 ERASE EOL BACKGROUND-COLOR 4.
-           02 COLUMN PLUS 9 
-           VALUE 'Os campos com (*) sao obrigatorios' 
+           02 COLUMN PLUS 9
+           VALUE 'Os campos com (*) sao obrigatorios'
            BACKGROUND-COLOR 4.
            
-       01 TELA-PRE-CONSULTA.    
+       01 TELA-PRE-CONSULTA.
            02 LINE 10 COLUMN 10 VALUE 'Matricula(*): '.
            02 COLUMN PLUS 1 PIC 9(9) USING ALUNO-MATRICULA
            BLANK WHEN ZEROS.
-           
+
+       01 TELA-PRE-CONSULTA-NOME.
+           02 LINE 10 COLUMN 10 VALUE 'Matricula: '.
+           02 COLUMN PLUS 1 PIC 9(9) USING ALUNO-MATRICULA
+           BLANK WHEN ZEROS.
+           02 LINE 11 COLUMN 10 VALUE 'Ou nome (ou parte do nome): '.
+           02 COLUMN PLUS 1 PIC X(50) USING WRK-NOME-BUSCA.
+
+       01 TELA-LISTA-NOMES.
+           02 LINE 24 COLUMN 10
+           VALUE 'Digite a matricula desejada ou deixe em branco: '.
+           02 COLUMN PLUS 1 PIC 9(9) USING ALUNO-MATRICULA
+           BLANK WHEN ZEROS.
+
        01 TELA-CONSULTA.
            02 LINE 10 COLUMN 10 VALUE 'Matricula(*): '.
            02 COLUMN PLUS 1 PIC 9(9) FROM ALUNO-MATRICULA.
@@ -100,6 +238,14 @@
            02 COLUMN PLUS 1 PIC X(50) FROM ALUNO-NOME.
            02 LINE 12 COLUMN 10 VALUE 'E-mail(*): '.
            02 COLUMN PLUS 1 PIC X(50) FROM ALUNO-EMAIL.
+           02 LINE 13 COLUMN 10 VALUE 'CPF(*): '.
+           02 COLUMN PLUS 1 PIC 9(11) FROM ALUNO-CPF.
+           02 LINE 14 COLUMN 10 VALUE 'Data de nascimento(*): '.
+           02 COLUMN PLUS 1 PIC 9(8) FROM ALUNO-DATA-NASCIMENTO.
+           02 LINE 15 COLUMN 10 VALUE 'Telefone(*): '.
+           02 COLUMN PLUS 1 PIC X(15) FROM ALUNO-TELEFONE.
+           02 LINE 16 COLUMN 10 VALUE 'Situacao: '.
+           02 COLUMN PLUS 1 PIC X(9) FROM WRK-ALUNO-SITUACAO-DESC.
            02 LINE 20 COLUMN 1 ERASE EOL BACKGROUND-COLOR 4.
            02 LINE 24 COLUMN 1 ERASE EOL USING WRK-KEY.
            
@@ -111,9 +257,17 @@
            02 COLUMN PLUS 1 PIC X(50) USING ALUNO-NOME.
            02 LINE 12 COLUMN 10 VALUE 'E-mail(*): '.
            02 COLUMN PLUS 1 PIC X(50) USING ALUNO-EMAIL.
+           02 LINE 13 COLUMN 10 VALUE 'CPF(*): '.
+           02 COLUMN PLUS 1 PIC 9(11) USING ALUNO-CPF
+           BLANK WHEN ZEROS.
+           02 LINE 14 COLUMN 10 VALUE 'Nascimento(*) DDMMAAAA: '.
+           02 COLUMN PLUS 1 PIC 9(8) USING ALUNO-DATA-NASCIMENTO
+           BLANK WHEN ZEROS.
+           02 LINE 15 COLUMN 10 VALUE 'Telefone(*): '.
+           02 COLUMN PLUS 1 PIC X(15) USING ALUNO-TELEFONE.
            02 LINE 20 COLUMN 1 ERASE EOL BACKGROUND-COLOR 4.
-           02 COLUMN PLUS 9 
-           VALUE 'Os campos com (*) sao obrigatorios' 
+           02 COLUMN PLUS 9
+           VALUE 'Os campos com (*) sao obrigatorios'
            BACKGROUND-COLOR 4.
            
        01 TELA-EXCLUSAO.
@@ -124,14 +278,86 @@
            02 COLUMN PLUS 1 PIC X(50) FROM ALUNO-NOME.
            02 LINE 12 COLUMN 10 VALUE 'E-mail(*): '.
            02 COLUMN PLUS 1 PIC X(50) FROM ALUNO-EMAIL.
+           02 LINE 13 COLUMN 10 VALUE 'Situacao: '.
+           02 COLUMN PLUS 1 PIC X(9) FROM WRK-ALUNO-SITUACAO-DESC.
            02 LINE 20 COLUMN 1 ERASE EOL BACKGROUND-COLOR 4.
-           02 COLUMN PLUS 9 
-           VALUE 'Deseja excluir o registro?' 
+           02 COLUMN PLUS 9
+           VALUE 'Deseja inativar o registro?'
            BACKGROUND-COLOR 4.
            02 COLUMN PLUS 2 USING WRK-CONFIRMA-EXCLUSAO.
-           
-           
-           
+
+       01 TELA-MATRICULA-CURSO.
+           02 LINE 10 COLUMN 10 VALUE 'Matricula: '.
+           02 COLUMN PLUS 1 PIC 9(9) FROM ALUNO-MATRICULA
+           BLANK WHEN ZEROS.
+           02 LINE 11 COLUMN 10 VALUE 'Nome: '.
+           02 COLUMN PLUS 1 PIC X(50) FROM ALUNO-NOME.
+           02 LINE 13 COLUMN 10 VALUE 'Curso(*): '.
+           02 COLUMN PLUS 1 PIC X(10) USING MC-CURSO.
+           02 LINE 14 COLUMN 10 VALUE 'Nome do curso(*): '.
+           02 COLUMN PLUS 1 PIC X(40) USING MC-NOME-CURSO.
+           02 LINE 15 COLUMN 10 VALUE 'Turma(*): '.
+           02 COLUMN PLUS 1 PIC X(10) USING MC-TURMA.
+           02 LINE 20 COLUMN 1 ERASE EOL BACKGROUND-COLOR 4.
+           02 COLUMN PLUS 9
+           VALUE 'Os campos com (*) sao obrigatorios'
+           BACKGROUND-COLOR 4.
+
+       01 TELA-PRE-TRANCAR-CURSO.
+           02 LINE 10 COLUMN 10 VALUE 'Matricula: '.
+           02 COLUMN PLUS 1 PIC 9(9) FROM ALUNO-MATRICULA
+           BLANK WHEN ZEROS.
+           02 LINE 11 COLUMN 10 VALUE 'Nome: '.
+           02 COLUMN PLUS 1 PIC X(50) FROM ALUNO-NOME.
+           02 LINE 13 COLUMN 10 VALUE 'Curso(*): '.
+           02 COLUMN PLUS 1 PIC X(10) USING MC-CURSO.
+
+       01 TELA-TRANCAR-CURSO.
+           02 LINE 10 COLUMN 10 VALUE 'Matricula: '.
+           02 COLUMN PLUS 1 PIC 9(9) FROM MC-MATRICULA
+           BLANK WHEN ZEROS.
+           02 LINE 11 COLUMN 10 VALUE 'Curso: '.
+           02 COLUMN PLUS 1 PIC X(10) FROM MC-CURSO.
+           02 LINE 12 COLUMN 10 VALUE 'Nome do curso: '.
+           02 COLUMN PLUS 1 PIC X(40) FROM MC-NOME-CURSO.
+           02 LINE 13 COLUMN 10 VALUE 'Turma: '.
+           02 COLUMN PLUS 1 PIC X(10) FROM MC-TURMA.
+           02 LINE 20 COLUMN 1 ERASE EOL BACKGROUND-COLOR 4.
+           02 COLUMN PLUS 9
+           VALUE 'Deseja trancar a matricula neste curso?'
+           BACKGROUND-COLOR 4.
+           02 COLUMN PLUS 2 USING WRK-CONFIRMA-TRANCAMENTO.
+
+       01 TELA-PRE-LISTAR-CURSOS.
+           02 LINE 10 COLUMN 10 VALUE 'Matricula(*): '.
+           02 COLUMN PLUS 1 PIC 9(9) USING ALUNO-MATRICULA
+           BLANK WHEN ZEROS.
+
+       01 TELA-PRE-CANCELAR-CURSO.
+           02 LINE 10 COLUMN 10 VALUE 'Matricula: '.
+           02 COLUMN PLUS 1 PIC 9(9) FROM ALUNO-MATRICULA
+           BLANK WHEN ZEROS.
+           02 LINE 11 COLUMN 10 VALUE 'Nome: '.
+           02 COLUMN PLUS 1 PIC X(50) FROM ALUNO-NOME.
+           02 LINE 13 COLUMN 10 VALUE 'Curso(*): '.
+           02 COLUMN PLUS 1 PIC X(10) USING MC-CURSO.
+
+       01 TELA-CANCELAR-CURSO.
+           02 LINE 10 COLUMN 10 VALUE 'Matricula: '.
+           02 COLUMN PLUS 1 PIC 9(9) FROM MC-MATRICULA
+           BLANK WHEN ZEROS.
+           02 LINE 11 COLUMN 10 VALUE 'Curso: '.
+           02 COLUMN PLUS 1 PIC X(10) FROM MC-CURSO.
+           02 LINE 12 COLUMN 10 VALUE 'Nome do curso: '.
+           02 COLUMN PLUS 1 PIC X(40) FROM MC-NOME-CURSO.
+           02 LINE 13 COLUMN 10 VALUE 'Turma: '.
+           02 COLUMN PLUS 1 PIC X(10) FROM MC-TURMA.
+           02 LINE 20 COLUMN 1 ERASE EOL BACKGROUND-COLOR 4.
+           02 COLUMN PLUS 9
+           VALUE 'Deseja cancelar (remover) esta matricula?'
+           BACKGROUND-COLOR 4.
+           02 COLUMN PLUS 2 USING WRK-CONFIRMA-CANCELAMENTO.
+
        01 TELA-MENSAGEM-ERRO.
            02 BLANK SCREEN.
            02 LINE 12 COLUMN 1 ERASE EOL BACKGROUND-COLOR 4.
@@ -157,7 +383,9 @@
            
        1000-INICIAR.
            PERFORM 1001-ABRIR-ARQUIVO-ALUNOS.
-       
+           PERFORM 1002-ABRIR-ARQUIVO-MATRICULAS-CURSO.
+           PERFORM 1003-ABRIR-ARQUIVO-AUDITORIA.
+
        1001-ABRIR-ARQUIVO-ALUNOS.
            OPEN I-O ALUNOS.
            IF WRK-ALUNO-STATUS = 35 THEN
@@ -165,16 +393,35 @@
                CLOSE ALUNOS
                OPEN I-O ALUNOS
            END-IF.
-           
+
+       1002-ABRIR-ARQUIVO-MATRICULAS-CURSO.
+           OPEN I-O MATRICULAS-CURSO.
+           IF WRK-MC-STATUS = 35 THEN
+               OPEN OUTPUT MATRICULAS-CURSO
+               CLOSE MATRICULAS-CURSO
+               OPEN I-O MATRICULAS-CURSO
+           END-IF.
+
+       1003-ABRIR-ARQUIVO-AUDITORIA.
+           OPEN EXTEND AUDITORIA-ALUNO.
+           IF WRK-AUDIT-STATUS = 35 THEN
+               OPEN OUTPUT AUDITORIA-ALUNO
+               CLOSE AUDITORIA-ALUNO
+               OPEN EXTEND AUDITORIA-ALUNO
+           END-IF.
+
        1100-MOSTRAR-TELA-OPCOES.
-           MOVE SPACE TO WRK-OPCAO.
+           MOVE ZEROS TO WRK-OPCAO.
            MOVE SPACE TO WRK-CONFIRMA-EXCLUSAO.
+           MOVE SPACE TO WRK-CONFIRMA-TRANCAMENTO.
            MOVE ZEROS TO WRK-CONTADOR.
            PERFORM 1202-LIMPAR-CAMPOS.
            DISPLAY CABECALHO.
            ACCEPT TELA-OPCOES.
            CLOSE ALUNOS.
+           CLOSE MATRICULAS-CURSO.
            PERFORM 1001-ABRIR-ARQUIVO-ALUNOS.
+           PERFORM 1002-ABRIR-ARQUIVO-MATRICULAS-CURSO.
            EVALUATE WRK-OPCAO
                WHEN 1
                    PERFORM 1200-MOSTRAR-TELA-INCLUSAO
@@ -189,6 +436,16 @@
                WHEN 6
                    PERFORM 2000-GERAR-RELATORIO-DISCO
                WHEN 7
+                   PERFORM 2300-GERAR-RELATORIO-CSV
+               WHEN 8
+                   PERFORM 1600-MOSTRAR-PRE-TELA-MATRICULA-CURSO
+               WHEN 9
+                   PERFORM 1700-MOSTRAR-PRE-TELA-TRANCAR-CURSO
+               WHEN 10
+                   PERFORM 1800-MOSTRAR-TELA-LISTAR-CURSOS
+               WHEN 11
+                   PERFORM 1900-MOSTRAR-PRE-TELA-CANCELAR-CURSO
+               WHEN 12
                    PERFORM 3000-FINALIZAR
                WHEN OTHER
                    MOVE 'Opcao invalida' TO WRK-MSG
@@ -200,15 +457,20 @@
            DISPLAY CABECALHO.
            ACCEPT TELA-CADASTRO.
            PERFORM 1201-VALIDAR-ALUNO.
-           IF WRK-VALIDO EQUAL 'Y' THEN 
+           IF WRK-VALIDO EQUAL 'Y' THEN
+               MOVE 'A' TO ALUNO-STATUS
                WRITE ALUNO-REG
                    INVALID KEY
                        MOVE 'Ja existe um aluno com essa matricula'
                        TO WRK-MSG
                        ACCEPT TELA-MENSAGEM-ERRO
                        PERFORM 1200-MOSTRAR-TELA-INCLUSAO
-                   NOT INVALID KEY 
-                       MOVE 'Registro salvo com sucesso' 
+                   NOT INVALID KEY
+                       MOVE SPACES TO WRK-AUDIT-NOME-ANTIGO
+                       MOVE SPACES TO WRK-AUDIT-EMAIL-ANTIGO
+                       MOVE 'INCLUSAO' TO WRK-AUDIT-OPERACAO
+                       PERFORM 9000-REGISTRAR-AUDITORIA
+                       MOVE 'Registro salvo com sucesso'
                        TO WRK-MSG
                        ACCEPT TELA-MENSAGEM-SUCESSO
                        PERFORM 1100-MOSTRAR-TELA-OPCOES
@@ -218,58 +480,226 @@
                PERFORM 1200-MOSTRAR-TELA-INCLUSAO
            END-IF.
        1201-VALIDAR-ALUNO.
-           IF ALUNO-MATRICULA EQUAL 0 
-               OR ALUNO-NOME  EQUAL SPACES 
-               OR ALUNO-EMAIL EQUAL SPACES THEN
-               MOVE '-------- Digite os campos obrigatorios --------' 
+           IF ALUNO-MATRICULA EQUAL 0
+               OR ALUNO-NOME  EQUAL SPACES
+               OR ALUNO-EMAIL EQUAL SPACES
+               OR ALUNO-CPF EQUAL 0
+               OR ALUNO-DATA-NASCIMENTO EQUAL 0
+               OR ALUNO-TELEFONE EQUAL SPACES THEN
+               MOVE '-------- Digite os campos obrigatorios --------'
                TO WRK-MSG
                MOVE 'N' TO WRK-VALIDO
            ELSE
-               MOVE SPACES TO WRK-MSG
-               MOVE 'Y' TO WRK-VALIDO
+               PERFORM 1204-VALIDAR-FORMATO-EMAIL
+               IF WRK-EMAIL-VALIDO = 'N' THEN
+                   MOVE 'E-mail invalido. Informe usuario@dominio'
+                   TO WRK-MSG
+                   MOVE 'N' TO WRK-VALIDO
+               ELSE
+                   PERFORM 1203-VERIFICAR-EMAIL-DUPLICADO
+                   IF WRK-EMAIL-DUPLICADO = 'Y' THEN
+                       MOVE 'E-mail ja cadastrado para outro aluno'
+                       TO WRK-MSG
+                       MOVE 'N' TO WRK-VALIDO
+                   ELSE
+                       MOVE SPACES TO WRK-MSG
+                       MOVE 'Y' TO WRK-VALIDO
+                   END-IF
+               END-IF
+           END-IF.
+
+       1203-VERIFICAR-EMAIL-DUPLICADO.
+           MOVE ALUNO-REG TO WRK-ALUNO-REG-BKP.
+           MOVE ALUNO-EMAIL TO WRK-EMAIL-VERIFICACAO.
+           MOVE ALUNO-MATRICULA TO WRK-MATRICULA-VERIFICACAO.
+           MOVE 'N' TO WRK-EMAIL-DUPLICADO.
+           MOVE SPACE TO WRK-SCAN-FIM.
+           MOVE ZEROS TO ALUNO-MATRICULA.
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ALUNO-MATRICULA
+               INVALID KEY
+                   MOVE 'Y' TO WRK-SCAN-FIM
+           END-START.
+           PERFORM UNTIL WRK-SCAN-FIM = 'Y'
+               READ ALUNOS NEXT RECORD
+                   AT END MOVE 'Y' TO WRK-SCAN-FIM
+                   NOT AT END
+                   IF ALUNO-EMAIL EQUAL WRK-EMAIL-VERIFICACAO
+                       AND ALUNO-MATRICULA NOT EQUAL
+                           WRK-MATRICULA-VERIFICACAO
+                       AND ALUNO-STATUS NOT EQUAL 'I' THEN
+                       MOVE 'Y' TO WRK-EMAIL-DUPLICADO
+                       MOVE 'Y' TO WRK-SCAN-FIM
+                   END-IF
+               END-READ
+           END-PERFORM.
+           MOVE WRK-ALUNO-REG-BKP TO ALUNO-REG.
+
+       1204-VALIDAR-FORMATO-EMAIL.
+           MOVE SPACES TO WRK-EMAIL-LOCAL.
+           MOVE SPACES TO WRK-EMAIL-DOMINIO.
+           MOVE ZERO TO WRK-POS-ARROBA.
+           MOVE ZERO TO WRK-POS-PONTO.
+           MOVE 'Y' TO WRK-EMAIL-VALIDO.
+           INSPECT ALUNO-EMAIL TALLYING WRK-POS-ARROBA FOR ALL '@'.
+           IF WRK-POS-ARROBA NOT EQUAL 1 THEN
+               MOVE 'N' TO WRK-EMAIL-VALIDO
+           ELSE
+               UNSTRING ALUNO-EMAIL DELIMITED BY '@'
+                   INTO WRK-EMAIL-LOCAL WRK-EMAIL-DOMINIO
+               END-UNSTRING
+               INSPECT WRK-EMAIL-DOMINIO TALLYING WRK-POS-PONTO
+                   FOR ALL '.'
+               IF WRK-EMAIL-LOCAL EQUAL SPACES
+                   OR WRK-EMAIL-DOMINIO EQUAL SPACES
+                   OR WRK-POS-PONTO EQUAL ZERO THEN
+                   MOVE 'N' TO WRK-EMAIL-VALIDO
+               END-IF
            END-IF.
+
        1202-LIMPAR-CAMPOS.
            MOVE ZEROS TO ALUNO-MATRICULA.
            MOVE SPACES TO ALUNO-NOME.
            MOVE SPACES TO ALUNO-EMAIL.
-           
+           MOVE ZEROS TO ALUNO-CPF.
+           MOVE ZEROS TO ALUNO-DATA-NASCIMENTO.
+           MOVE SPACES TO ALUNO-TELEFONE.
+           MOVE SPACES TO ALUNO-STATUS.
+
+       1205-MONTAR-SITUACAO-DESCRICAO.
+           EVALUATE ALUNO-STATUS
+               WHEN 'I'
+                   MOVE 'Inativo' TO WRK-ALUNO-SITUACAO-DESC
+               WHEN OTHER
+                   MOVE 'Ativo' TO WRK-ALUNO-SITUACAO-DESC
+           END-EVALUATE.
+
        1300-MOSTRAR-TELA-CONSULTA.
+           MOVE ZEROS TO ALUNO-MATRICULA.
+           MOVE SPACES TO WRK-NOME-BUSCA.
            DISPLAY CABECALHO.
-           ACCEPT TELA-PRE-CONSULTA.
+           ACCEPT TELA-PRE-CONSULTA-NOME.
+           IF ALUNO-MATRICULA NOT EQUAL 0 THEN
+               PERFORM 1302-MOSTRAR-ALUNO-ENCONTRADO
+           ELSE
+               IF WRK-NOME-BUSCA NOT EQUAL SPACES THEN
+                   PERFORM 1301-BUSCAR-POR-NOME
+                   IF ALUNO-MATRICULA NOT EQUAL 0 THEN
+                       PERFORM 1302-MOSTRAR-ALUNO-ENCONTRADO
+                   END-IF
+               ELSE
+                   MOVE 'Informe a matricula ou o nome do aluno'
+                   TO WRK-MSG
+                   ACCEPT TELA-MENSAGEM-ERRO
+               END-IF
+           END-IF.
+           PERFORM 1100-MOSTRAR-TELA-OPCOES.
+
+       1302-MOSTRAR-ALUNO-ENCONTRADO.
            READ ALUNOS.
            IF WRK-ALUNO-STATUS = 23 THEN
                MOVE 'Aluno nao encontrado' TO WRK-MSG
                ACCEPT TELA-MENSAGEM-ERRO
            ELSE
+               PERFORM 1205-MONTAR-SITUACAO-DESCRICAO
                ACCEPT TELA-CONSULTA
            END-IF.
-           PERFORM 1100-MOSTRAR-TELA-OPCOES.
+
+       1301-BUSCAR-POR-NOME.
+           MOVE 'N' TO WRK-ENCONTROU-NOME.
+           MOVE SPACE TO WRK-FS-FLAG.
+           COMPUTE WRK-TAM-BUSCA =
+               FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-BUSCA)).
+           MOVE WRK-NOME-BUSCA TO ALUNO-NOME.
+           PERFORM 1303-MONTAR-CABECALHO-BUSCA.
+           MOVE 12 TO WRK-LINHA-REL.
+           MOVE ZEROS TO WRK-CONTADOR.
+           START ALUNOS KEY IS GREATER THAN OR EQUAL ALUNO-NOME
+               INVALID KEY
+                   MOVE 'Y' TO WRK-FS-FLAG
+           END-START.
+           PERFORM UNTIL WRK-FS-FLAG = 'Y'
+               READ ALUNOS NEXT RECORD
+                   AT END MOVE 'Y' TO WRK-FS-FLAG
+                   NOT AT END
+                   IF ALUNO-NOME(1:WRK-TAM-BUSCA) NOT EQUAL
+                       WRK-NOME-BUSCA(1:WRK-TAM-BUSCA) THEN
+                       MOVE 'Y' TO WRK-FS-FLAG
+                   ELSE
+                       MOVE 'Y' TO WRK-ENCONTROU-NOME
+                       DISPLAY ALUNO-MATRICULA
+                       AT LINE WRK-LINHA-REL COLUMN 10
+                       DISPLAY ALUNO-NOME
+                       AT LINE WRK-LINHA-REL COLUMN 30
+                       ADD 1 TO WRK-CONTADOR
+                       IF WRK-CONTADOR < 12 THEN
+                           COMPUTE WRK-LINHA-REL = WRK-LINHA-REL + 1
+                       ELSE
+                           MOVE ZERO TO WRK-CONTADOR
+                           MOVE 12 TO WRK-LINHA-REL
+                           DISPLAY
+                           'Aperte uma tecla para ver mais resultados'
+                           LINE 23 COLUMN 10 BACKGROUND-COLOR 1
+                           ACCEPT WRK-KEY AT LINE 24 COLUMN 1
+                           PERFORM 1303-MONTAR-CABECALHO-BUSCA
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM.
+           MOVE ZEROS TO ALUNO-MATRICULA.
+           IF WRK-ENCONTROU-NOME EQUAL 'N' THEN
+               DISPLAY 'Nenhum aluno encontrado com esse nome'
+               AT LINE 12 COLUMN 10
+               MOVE SPACE TO WRK-KEY
+               ACCEPT WRK-KEY AT LINE 24 COLUMN 1
+           ELSE
+               ACCEPT TELA-LISTA-NOMES
+           END-IF.
+
+       1303-MONTAR-CABECALHO-BUSCA.
+           DISPLAY CABECALHO.
+           DISPLAY '-------- ALUNOS ENCONTRADOS --------'
+           AT LINE 10 COLUMN 10.
+           DISPLAY CABECALHO-MATRICULA AT LINE 11 COLUMN 10.
+           DISPLAY CABECALHO-NOME AT LINE 11 COLUMN 30.
            
        1400-MOSTRAR-PRE-TELA-ALTERACAO.
            DISPLAY CABECALHO.
            ACCEPT TELA-PRE-CONSULTA.
-           READ ALUNOS.
+           MOVE 'N' TO WRK-REGISTRO-BLOQUEADO.
+           READ ALUNOS WITH LOCK.
            IF WRK-ALUNO-STATUS = 23 THEN
                MOVE 'Aluno nao encontrado' TO WRK-MSG
                ACCEPT TELA-MENSAGEM-ERRO
            ELSE
-               PERFORM 1410-MOSTRAR-TELA-ALTERACAO
+               IF WRK-ALUNO-STATUS = 51 THEN
+                   MOVE 'Y' TO WRK-REGISTRO-BLOQUEADO
+                   MOVE 'Registro em uso, tente novamente'
+                   TO WRK-MSG
+                   ACCEPT TELA-MENSAGEM-ERRO
+               ELSE
+                   MOVE ALUNO-NOME TO WRK-AUDIT-NOME-ANTIGO
+                   MOVE ALUNO-EMAIL TO WRK-AUDIT-EMAIL-ANTIGO
+                   PERFORM 1410-MOSTRAR-TELA-ALTERACAO
+                   UNLOCK ALUNOS
+               END-IF
            END-IF.
            PERFORM 1100-MOSTRAR-TELA-OPCOES.
-           
+
        1410-MOSTRAR-TELA-ALTERACAO.
            DISPLAY CABECALHO.
            ACCEPT TELA-ALTERACAO.
-               
+
            PERFORM 1201-VALIDAR-ALUNO.
-               
-           IF WRK-VALIDO EQUAL 'Y' THEN  
+
+           IF WRK-VALIDO EQUAL 'Y' THEN
                REWRITE ALUNO-REG
-                   INVALID KEY 
+                   INVALID KEY
                       MOVE 'Aluno nao encontrado ao alterar'
                       TO WRK-MSG
                    ACCEPT TELA-MENSAGEM-ERRO
                    NOT INVALID KEY
+                       MOVE 'ALTERACAO' TO WRK-AUDIT-OPERACAO
+                       PERFORM 9000-REGISTRAR-AUDITORIA
                        MOVE 'Registro alterado com sucesso'
                        TO WRK-MSG
                        ACCEPT TELA-MENSAGEM-SUCESSO
@@ -282,34 +712,49 @@
        1500-MOSTRAR-PRE-TELA-EXCLUSAO.
            DISPLAY CABECALHO.
            ACCEPT TELA-PRE-CONSULTA.
-           READ ALUNOS.
+           MOVE 'N' TO WRK-REGISTRO-BLOQUEADO.
+           READ ALUNOS WITH LOCK.
            IF WRK-ALUNO-STATUS = 23 THEN
                MOVE 'Aluno nao encontrado' TO WRK-MSG
                ACCEPT TELA-MENSAGEM-ERRO
            ELSE
-               DISPLAY CABECALHO
-               PERFORM 1510-MOSTRAR-TELA-EXCLUSAO
+               IF WRK-ALUNO-STATUS = 51 THEN
+                   MOVE 'Y' TO WRK-REGISTRO-BLOQUEADO
+                   MOVE 'Registro em uso, tente novamente'
+                   TO WRK-MSG
+                   ACCEPT TELA-MENSAGEM-ERRO
+               ELSE
+                   DISPLAY CABECALHO
+                   PERFORM 1510-MOSTRAR-TELA-EXCLUSAO
+                   UNLOCK ALUNOS
+               END-IF
            END-IF.
            PERFORM 1100-MOSTRAR-TELA-OPCOES.
-           
+
        1510-MOSTRAR-TELA-EXCLUSAO.
+           PERFORM 1205-MONTAR-SITUACAO-DESCRICAO.
            DISPLAY CABECALHO.
            ACCEPT TELA-EXCLUSAO.
-           MOVE FUNCTION UPPER-CASE(WRK-CONFIRMA-EXCLUSAO) 
+           MOVE FUNCTION UPPER-CASE(WRK-CONFIRMA-EXCLUSAO)
            TO WRK-CONFIRMA-EXCLUSAO.
            IF WRK-CONFIRMA-EXCLUSAO = 'S' THEN
-               DELETE ALUNOS
+               MOVE ALUNO-NOME TO WRK-AUDIT-NOME-ANTIGO
+               MOVE ALUNO-EMAIL TO WRK-AUDIT-EMAIL-ANTIGO
+               MOVE 'I' TO ALUNO-STATUS
+               REWRITE ALUNO-REG
                    INVALID KEY
                        MOVE 'Aluno nao encontrado' TO WRK-MSG
                        ACCEPT TELA-MENSAGEM-ERRO
                    NOT INVALID KEY
-                       MOVE 'Aluno excluido com sucesso' TO WRK-MSG
+                       MOVE 'INATIVACAO' TO WRK-AUDIT-OPERACAO
+                       PERFORM 9000-REGISTRAR-AUDITORIA
+                       MOVE 'Aluno inativado com sucesso' TO WRK-MSG
                        ACCEPT TELA-MENSAGEM-SUCESSO
-               END-DELETE
+               END-REWRITE
            ELSE
                IF WRK-CONFIRMA-EXCLUSAO = 'N' THEN
                    PERFORM 1100-MOSTRAR-TELA-OPCOES
-               ELSE 
+               ELSE
                    MOVE 'Opcao invalida' TO WRK-MSG
                    ACCEPT TELA-MENSAGEM-ERRO
                    PERFORM 1510-MOSTRAR-TELA-EXCLUSAO
@@ -317,35 +762,308 @@
            END-IF.
        
        
+       1600-MOSTRAR-PRE-TELA-MATRICULA-CURSO.
+           DISPLAY CABECALHO.
+           ACCEPT TELA-PRE-CONSULTA.
+           READ ALUNOS.
+           IF WRK-ALUNO-STATUS = 23 THEN
+               MOVE 'Aluno nao encontrado' TO WRK-MSG
+               ACCEPT TELA-MENSAGEM-ERRO
+           ELSE
+               IF ALUNO-STATUS = 'I' THEN
+                   MOVE 'Aluno inativo, nao pode ser matriculado'
+                   TO WRK-MSG
+                   ACCEPT TELA-MENSAGEM-ERRO
+               ELSE
+                   PERFORM 1610-MOSTRAR-TELA-MATRICULA-CURSO
+               END-IF
+           END-IF.
+           PERFORM 1100-MOSTRAR-TELA-OPCOES.
+
+       1610-MOSTRAR-TELA-MATRICULA-CURSO.
+           MOVE SPACES TO MC-CURSO.
+           MOVE SPACES TO MC-NOME-CURSO.
+           MOVE SPACES TO MC-TURMA.
+           DISPLAY CABECALHO.
+           ACCEPT TELA-MATRICULA-CURSO.
+           IF MC-CURSO EQUAL SPACES
+               OR MC-NOME-CURSO EQUAL SPACES
+               OR MC-TURMA EQUAL SPACES THEN
+               MOVE '-------- Digite os campos obrigatorios --------'
+               TO WRK-MSG
+               ACCEPT TELA-MENSAGEM-ERRO
+               PERFORM 1610-MOSTRAR-TELA-MATRICULA-CURSO
+           ELSE
+               MOVE ALUNO-MATRICULA TO MC-MATRICULA
+               MOVE FUNCTION CURRENT-DATE(1:8) TO MC-DATA-MATRICULA
+               MOVE 'A' TO MC-SITUACAO
+               WRITE MATRICULA-CURSO-REG
+                   INVALID KEY
+                       MOVE 'Aluno ja matriculado nesse curso'
+                       TO WRK-MSG
+                       ACCEPT TELA-MENSAGEM-ERRO
+                   NOT INVALID KEY
+                       MOVE 'Matricula no curso salva com sucesso'
+                       TO WRK-MSG
+                       ACCEPT TELA-MENSAGEM-SUCESSO
+               END-WRITE
+           END-IF.
+
+       1700-MOSTRAR-PRE-TELA-TRANCAR-CURSO.
+           DISPLAY CABECALHO.
+           ACCEPT TELA-PRE-CONSULTA.
+           READ ALUNOS.
+           IF WRK-ALUNO-STATUS = 23 THEN
+               MOVE 'Aluno nao encontrado' TO WRK-MSG
+               ACCEPT TELA-MENSAGEM-ERRO
+           ELSE
+               PERFORM 1710-MOSTRAR-TELA-TRANCAR-CURSO
+           END-IF.
+           PERFORM 1100-MOSTRAR-TELA-OPCOES.
+
+       1710-MOSTRAR-TELA-TRANCAR-CURSO.
+           MOVE SPACES TO MC-CURSO.
+           DISPLAY CABECALHO.
+           ACCEPT TELA-PRE-TRANCAR-CURSO.
+           MOVE ALUNO-MATRICULA TO MC-MATRICULA.
+           READ MATRICULAS-CURSO.
+           IF WRK-MC-STATUS = 23 THEN
+               MOVE 'Aluno nao matriculado nesse curso' TO WRK-MSG
+               ACCEPT TELA-MENSAGEM-ERRO
+           ELSE
+               DISPLAY CABECALHO
+               PERFORM 1720-CONFIRMAR-TRANCAMENTO
+           END-IF.
+
+       1720-CONFIRMAR-TRANCAMENTO.
+           DISPLAY CABECALHO.
+           ACCEPT TELA-TRANCAR-CURSO.
+           MOVE FUNCTION UPPER-CASE(WRK-CONFIRMA-TRANCAMENTO)
+           TO WRK-CONFIRMA-TRANCAMENTO.
+           IF WRK-CONFIRMA-TRANCAMENTO = 'S' THEN
+               MOVE 'T' TO MC-SITUACAO
+               REWRITE MATRICULA-CURSO-REG
+                   INVALID KEY
+                       MOVE 'Matricula no curso nao encontrada'
+                       TO WRK-MSG
+                       ACCEPT TELA-MENSAGEM-ERRO
+                   NOT INVALID KEY
+                       MOVE 'Matricula no curso trancada com sucesso'
+                       TO WRK-MSG
+                       ACCEPT TELA-MENSAGEM-SUCESSO
+               END-REWRITE
+           ELSE
+               IF WRK-CONFIRMA-TRANCAMENTO NOT = 'N' THEN
+                   MOVE 'Opcao invalida' TO WRK-MSG
+                   ACCEPT TELA-MENSAGEM-ERRO
+                   PERFORM 1720-CONFIRMAR-TRANCAMENTO
+               END-IF
+           END-IF.
+
+       1800-MOSTRAR-TELA-LISTAR-CURSOS.
+           DISPLAY CABECALHO.
+           ACCEPT TELA-PRE-LISTAR-CURSOS.
+           READ ALUNOS.
+           IF WRK-ALUNO-STATUS = 23 THEN
+               MOVE 'Aluno nao encontrado' TO WRK-MSG
+               ACCEPT TELA-MENSAGEM-ERRO
+           ELSE
+               PERFORM 1810-LISTAR-CURSOS-DO-ALUNO
+           END-IF.
+           PERFORM 1100-MOSTRAR-TELA-OPCOES.
+
+       1810-LISTAR-CURSOS-DO-ALUNO.
+           MOVE ALUNO-MATRICULA TO WRK-MC-MATRICULA-BUSCA.
+           MOVE ALUNO-MATRICULA TO MC-MATRICULA.
+           PERFORM 1811-MONTA-CABECALHO-CURSOS.
+           MOVE 12 TO WRK-LINHA-REL.
+           MOVE ZEROS TO WRK-CONTADOR.
+           MOVE SPACE TO WRK-FS-FLAG.
+           START MATRICULAS-CURSO KEY IS EQUAL TO MC-MATRICULA
+               INVALID KEY
+                   MOVE 'Y' TO WRK-FS-FLAG
+                   DISPLAY 'Nenhum curso encontrado para esse aluno'
+                   AT LINE 12 COLUMN 10
+           END-START.
+           PERFORM UNTIL WRK-FS-FLAG = 'Y'
+               READ MATRICULAS-CURSO NEXT RECORD
+                   AT END MOVE 'Y' TO WRK-FS-FLAG
+                   NOT AT END
+                   IF MC-MATRICULA NOT = WRK-MC-MATRICULA-BUSCA THEN
+                       MOVE 'Y' TO WRK-FS-FLAG
+                   ELSE
+                       MOVE MC-NOME-CURSO(1:28) TO WRK-NOME-CURSO-REL
+                       DISPLAY MC-CURSO AT LINE WRK-LINHA-REL COLUMN 10
+                       DISPLAY WRK-NOME-CURSO-REL
+                       AT LINE WRK-LINHA-REL COLUMN 25
+                       DISPLAY MC-TURMA AT LINE WRK-LINHA-REL COLUMN 55
+                       DISPLAY MC-SITUACAO
+                       AT LINE WRK-LINHA-REL COLUMN 68
+                       ADD 1 TO WRK-CONTADOR
+                       IF WRK-CONTADOR < 8 THEN
+                           COMPUTE WRK-LINHA-REL = WRK-LINHA-REL + 1
+                       ELSE
+                           MOVE ZERO TO WRK-CONTADOR
+                           MOVE 12 TO WRK-LINHA-REL
+                           DISPLAY 'Aperte uma tecla para continuar'
+                           LINE 23 COLUMN 10 BACKGROUND-COLOR 1
+                           ACCEPT WRK-KEY AT LINE 24 COLUMN 1
+                           PERFORM 1811-MONTA-CABECALHO-CURSOS
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY 'Aperte uma tecla para voltar para a tela de opcoes'
+           LINE 23 COLUMN 10 BACKGROUND-COLOR 1
+           ACCEPT WRK-KEY AT LINE 24 COLUMN 1.
+
+       1811-MONTA-CABECALHO-CURSOS.
+           DISPLAY CABECALHO.
+           DISPLAY '-------- CURSOS DO ALUNO --------'
+           AT LINE 10 COLUMN 10.
+           DISPLAY CABECALHO-CURSO AT LINE 11 COLUMN 10.
+           DISPLAY CABECALHO-NOME(1:28) AT LINE 11 COLUMN 25.
+           DISPLAY CABECALHO-TURMA AT LINE 11 COLUMN 55.
+           DISPLAY CABECALHO-SITUACAO AT LINE 11 COLUMN 68.
+
+       1900-MOSTRAR-PRE-TELA-CANCELAR-CURSO.
+           DISPLAY CABECALHO.
+           ACCEPT TELA-PRE-CONSULTA.
+           READ ALUNOS.
+           IF WRK-ALUNO-STATUS = 23 THEN
+               MOVE 'Aluno nao encontrado' TO WRK-MSG
+               ACCEPT TELA-MENSAGEM-ERRO
+           ELSE
+               PERFORM 1910-MOSTRAR-TELA-CANCELAR-CURSO
+           END-IF.
+           PERFORM 1100-MOSTRAR-TELA-OPCOES.
+
+       1910-MOSTRAR-TELA-CANCELAR-CURSO.
+           MOVE SPACES TO MC-CURSO.
+           DISPLAY CABECALHO.
+           ACCEPT TELA-PRE-CANCELAR-CURSO.
+           MOVE ALUNO-MATRICULA TO MC-MATRICULA.
+           READ MATRICULAS-CURSO.
+           IF WRK-MC-STATUS = 23 THEN
+               MOVE 'Aluno nao matriculado nesse curso' TO WRK-MSG
+               ACCEPT TELA-MENSAGEM-ERRO
+           ELSE
+               DISPLAY CABECALHO
+               PERFORM 1920-CONFIRMAR-CANCELAMENTO
+           END-IF.
+
+       1920-CONFIRMAR-CANCELAMENTO.
+           DISPLAY CABECALHO.
+           ACCEPT TELA-CANCELAR-CURSO.
+           MOVE FUNCTION UPPER-CASE(WRK-CONFIRMA-CANCELAMENTO)
+           TO WRK-CONFIRMA-CANCELAMENTO.
+           IF WRK-CONFIRMA-CANCELAMENTO = 'S' THEN
+               DELETE MATRICULAS-CURSO
+                   INVALID KEY
+                       MOVE 'Matricula no curso nao encontrada'
+                       TO WRK-MSG
+                       ACCEPT TELA-MENSAGEM-ERRO
+                   NOT INVALID KEY
+                       MOVE
+                       'Matricula no curso cancelada com sucesso'
+                       TO WRK-MSG
+                       ACCEPT TELA-MENSAGEM-SUCESSO
+               END-DELETE
+           ELSE
+               IF WRK-CONFIRMA-CANCELAMENTO NOT = 'N' THEN
+                   MOVE 'Opcao invalida' TO WRK-MSG
+                   ACCEPT TELA-MENSAGEM-ERRO
+                   PERFORM 1920-CONFIRMAR-CANCELAMENTO
+               END-IF
+           END-IF.
+
        2000-GERAR-RELATORIO-DISCO.
+           PERFORM 2010-VERIFICAR-CHECKPOINT.
            PERFORM 2100-ABRIR-ARQUIVO-RELAT.
+           PERFORM 2011-ABRIR-CHECKPOINT-GRAVACAO.
            CLOSE ALUNOS.
            PERFORM 1001-ABRIR-ARQUIVO-ALUNOS.
+           MOVE WRK-CKPT-MATRICULA TO ALUNO-MATRICULA.
+           MOVE SPACE TO WRK-FS-FLAG.
+           MOVE ZEROS TO WRK-CONTADOR.
+           START ALUNOS KEY IS GREATER THAN ALUNO-MATRICULA
+               INVALID KEY
+                   MOVE 'Y' TO WRK-FS-FLAG
+           END-START.
            PERFORM UNTIL WRK-FS-FLAG = 'Y'
-               READ ALUNOS
+               READ ALUNOS NEXT RECORD
                    AT END MOVE 'Y' TO WRK-FS-FLAG
                    NOT AT END
                    MOVE ALUNO-MATRICULA TO REL-ALUNO-MATRICULA
                    MOVE ALUNO-NOME TO REL-ALUNO-NOME
+                   MOVE ALUNO-STATUS TO REL-ALUNO-STATUS
                    WRITE RELATO-ALUNO-REG
+                   ADD 1 TO WRK-CONTADOR
+                   MOVE ALUNO-MATRICULA TO CKPT-MATRICULA
+                   MOVE 'INCOMPLETO' TO CKPT-SITUACAO
+                   WRITE CKPT-REG
                END-READ
            END-PERFORM.
-               
+
            MOVE SPACE TO WRK-FS-FLAG.
-           
+
            CLOSE RELATO-ALUNOS.
+           CLOSE ARQ-CHECKPOINT.
            CLOSE ALUNOS.
            PERFORM 1001-ABRIR-ARQUIVO-ALUNOS.
+           PERFORM 2030-LIMPAR-CHECKPOINT.
            MOVE 'Relatorio gerado com sucesso' TO WRK-MSG.
            ACCEPT TELA-MENSAGEM-SUCESSO.
            PERFORM 1100-MOSTRAR-TELA-OPCOES.
-       
+
+       2010-VERIFICAR-CHECKPOINT.
+           MOVE ZEROS TO WRK-CKPT-MATRICULA.
+           MOVE SPACES TO WRK-CKPT-SITUACAO.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF WRK-CKPT-STATUS NOT = 35 THEN
+               MOVE SPACE TO WRK-FS-FLAG
+               PERFORM UNTIL WRK-FS-FLAG = 'Y'
+                   READ ARQ-CHECKPOINT
+                       AT END MOVE 'Y' TO WRK-FS-FLAG
+                       NOT AT END
+                           MOVE CKPT-MATRICULA TO WRK-CKPT-MATRICULA
+                           MOVE CKPT-SITUACAO TO WRK-CKPT-SITUACAO
+                   END-READ
+               END-PERFORM
+               MOVE SPACE TO WRK-FS-FLAG
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+           IF WRK-CKPT-SITUACAO NOT EQUAL 'INCOMPLETO' THEN
+               MOVE ZEROS TO WRK-CKPT-MATRICULA
+           ELSE
+               MOVE 'Relatorio anterior incompleto, retomando'
+               TO WRK-MSG
+               ACCEPT TELA-MENSAGEM-ERRO
+           END-IF.
+
+       2011-ABRIR-CHECKPOINT-GRAVACAO.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+
+       2030-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE ZEROS TO CKPT-MATRICULA.
+           MOVE 'COMPLETO' TO CKPT-SITUACAO.
+           WRITE CKPT-REG.
+           CLOSE ARQ-CHECKPOINT.
+
        2100-ABRIR-ARQUIVO-RELAT.
-           OPEN OUTPUT RELATO-ALUNOS.
-           IF WRK-RELATO-STATUS = 35 THEN
-               OPEN OUTPUT RELATO-ALUNOS
-               CLOSE RELATO-ALUNOS
+           IF WRK-CKPT-SITUACAO EQUAL 'INCOMPLETO' THEN
+               OPEN EXTEND RELATO-ALUNOS
+               IF WRK-RELATO-STATUS = 35 THEN
+                   OPEN OUTPUT RELATO-ALUNOS
+               END-IF
+           ELSE
                OPEN OUTPUT RELATO-ALUNOS
+               IF WRK-RELATO-STATUS = 35 THEN
+                   OPEN OUTPUT RELATO-ALUNOS
+                   CLOSE RELATO-ALUNOS
+                   OPEN OUTPUT RELATO-ALUNOS
+               END-IF
            END-IF.
                
        2200-GERAR-RELATORIO-TELA.
@@ -353,16 +1071,21 @@
            PERFORM 1001-ABRIR-ARQUIVO-ALUNOS.
            
            PERFORM 2201-MONTA-CABECALHO.
-           
+
            MOVE 12 TO WRK-LINHA-REL.
+           MOVE SPACE TO WRK-FS-FLAG.
            PERFORM UNTIL WRK-FS-FLAG = 'Y'
                READ ALUNOS
                    AT END MOVE 'Y' TO WRK-FS-FLAG
                    NOT AT END
+                   PERFORM 1205-MONTAR-SITUACAO-DESCRICAO
+                   MOVE ALUNO-NOME(1:36) TO WRK-NOME-REL
                    DISPLAY ALUNO-MATRICULA AT LINE WRK-LINHA-REL
                    COLUMN 10
-                   DISPLAY ALUNO-NOME AT LINE WRK-LINHA-REL 
+                   DISPLAY WRK-NOME-REL AT LINE WRK-LINHA-REL
                    COLUMN 30
+                   DISPLAY WRK-ALUNO-SITUACAO-DESC
+                   AT LINE WRK-LINHA-REL COLUMN 68
                    ADD 1 TO WRK-CONTADOR
                    IF WRK-CONTADOR < 5 
                        AND WRK-FS-FLAG NOT EQUAL 'Y' THEN
@@ -392,10 +1115,123 @@
            AT LINE 10 COLUMN 10.
            
            DISPLAY CABECALHO-MATRICULA AT LINE 11 COLUMN 10.
-           DISPLAY CABECALHO-NOME AT LINE 11 COLUMN 30.
-           
+           DISPLAY CABECALHO-NOME(1:36) AT LINE 11 COLUMN 30.
+           DISPLAY CABECALHO-SITUACAO AT LINE 11 COLUMN 68.
+
+       2300-GERAR-RELATORIO-CSV.
+           PERFORM 2310-ABRIR-ARQUIVO-RELAT-CSV.
+           CLOSE ALUNOS.
+           PERFORM 1001-ABRIR-ARQUIVO-ALUNOS.
+           MOVE CABECALHO-CSV TO RELATO-CSV-LINHA.
+           WRITE RELATO-CSV-LINHA.
+           MOVE SPACE TO WRK-FS-FLAG.
+           PERFORM UNTIL WRK-FS-FLAG = 'Y'
+               READ ALUNOS
+                   AT END MOVE 'Y' TO WRK-FS-FLAG
+                   NOT AT END
+                   PERFORM 1205-MONTAR-SITUACAO-DESCRICAO
+                   PERFORM 2301-MONTAR-LINHA-CSV
+                   WRITE RELATO-CSV-LINHA
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACE TO WRK-FS-FLAG.
+
+           CLOSE RELATO-ALUNOS-CSV.
+           CLOSE ALUNOS.
+           PERFORM 1001-ABRIR-ARQUIVO-ALUNOS.
+           MOVE 'Relatorio CSV gerado com sucesso' TO WRK-MSG.
+           ACCEPT TELA-MENSAGEM-SUCESSO.
+           PERFORM 1100-MOSTRAR-TELA-OPCOES.
+
+       2301-MONTAR-LINHA-CSV.
+           MOVE FUNCTION TRIM(ALUNO-NOME) TO WRK-CSV-CAMPO-ENTRADA.
+           PERFORM 2302-ESCAPAR-CAMPO-CSV.
+           MOVE WRK-CSV-CAMPO-SAIDA TO WRK-CSV-NOME-ESC.
+           MOVE FUNCTION TRIM(ALUNO-EMAIL) TO WRK-CSV-CAMPO-ENTRADA.
+           PERFORM 2302-ESCAPAR-CAMPO-CSV.
+           MOVE WRK-CSV-CAMPO-SAIDA TO WRK-CSV-EMAIL-ESC.
+           MOVE FUNCTION TRIM(ALUNO-TELEFONE) TO WRK-CSV-CAMPO-ENTRADA.
+           PERFORM 2302-ESCAPAR-CAMPO-CSV.
+           MOVE WRK-CSV-CAMPO-SAIDA TO WRK-CSV-TELEFONE-ESC.
+           MOVE SPACES TO RELATO-CSV-LINHA.
+           STRING
+               '"' ALUNO-MATRICULA '"' ','
+               '"' FUNCTION TRIM(WRK-CSV-NOME-ESC) '"' ','
+               '"' FUNCTION TRIM(WRK-CSV-EMAIL-ESC) '"' ','
+               '"' ALUNO-CPF '"' ','
+               '"' ALUNO-DATA-NASCIMENTO '"' ','
+               '"' FUNCTION TRIM(WRK-CSV-TELEFONE-ESC) '"' ','
+               '"' FUNCTION TRIM(WRK-ALUNO-SITUACAO-DESC) '"'
+               DELIMITED BY SIZE
+               INTO RELATO-CSV-LINHA
+           END-STRING.
+
+       2302-ESCAPAR-CAMPO-CSV.
+           COMPUTE WRK-CSV-TAM-ENTRADA =
+               FUNCTION LENGTH(FUNCTION TRIM(WRK-CSV-CAMPO-ENTRADA)).
+           MOVE SPACES TO WRK-CSV-CAMPO-SAIDA.
+           MOVE ZEROS TO WRK-CSV-POS-SAIDA.
+           PERFORM VARYING WRK-CSV-POS-ENTRADA FROM 1 BY 1
+               UNTIL WRK-CSV-POS-ENTRADA > WRK-CSV-TAM-ENTRADA
+               ADD 1 TO WRK-CSV-POS-SAIDA
+               MOVE WRK-CSV-CAMPO-ENTRADA(WRK-CSV-POS-ENTRADA:1)
+               TO WRK-CSV-CAMPO-SAIDA(WRK-CSV-POS-SAIDA:1)
+               IF WRK-CSV-CAMPO-ENTRADA(WRK-CSV-POS-ENTRADA:1) = '"'
+                   THEN
+                   ADD 1 TO WRK-CSV-POS-SAIDA
+                   MOVE '"' TO
+                       WRK-CSV-CAMPO-SAIDA(WRK-CSV-POS-SAIDA:1)
+               END-IF
+           END-PERFORM.
+
+       2310-ABRIR-ARQUIVO-RELAT-CSV.
+           OPEN OUTPUT RELATO-ALUNOS-CSV.
+           IF WRK-RELATO-CSV-STATUS = 35 THEN
+               OPEN OUTPUT RELATO-ALUNOS-CSV
+               CLOSE RELATO-ALUNOS-CSV
+               OPEN OUTPUT RELATO-ALUNOS-CSV
+           END-IF.
+
+       9000-REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WRK-AUDIT-DATAHORA.
+           MOVE WRK-AUDIT-NOME-ANTIGO TO WRK-AUDIT-NOME-ANTIGO-ESC.
+           INSPECT WRK-AUDIT-NOME-ANTIGO-ESC
+               REPLACING ALL ';' BY ','.
+           MOVE ALUNO-NOME TO WRK-AUDIT-NOME-NOVO-ESC.
+           INSPECT WRK-AUDIT-NOME-NOVO-ESC
+               REPLACING ALL ';' BY ','.
+           MOVE WRK-AUDIT-EMAIL-ANTIGO TO WRK-AUDIT-EMAIL-ANTIGO-ESC.
+           INSPECT WRK-AUDIT-EMAIL-ANTIGO-ESC
+               REPLACING ALL ';' BY ','.
+           MOVE ALUNO-EMAIL TO WRK-AUDIT-EMAIL-NOVO-ESC.
+           INSPECT WRK-AUDIT-EMAIL-NOVO-ESC
+               REPLACING ALL ';' BY ','.
+           MOVE SPACES TO AUDITORIA-LINHA.
+           STRING ALUNO-MATRICULA DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-AUDIT-OPERACAO) DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               WRK-AUDIT-DATAHORA DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-AUDIT-NOME-ANTIGO-ESC)
+                   DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-AUDIT-NOME-NOVO-ESC) DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-AUDIT-EMAIL-ANTIGO-ESC)
+                   DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-AUDIT-EMAIL-NOVO-ESC)
+                   DELIMITED BY SIZE
+               INTO AUDITORIA-LINHA
+           END-STRING.
+           WRITE AUDITORIA-LINHA.
+
        3000-FINALIZAR.
            CLOSE ALUNOS.
+           CLOSE MATRICULAS-CURSO.
+           CLOSE AUDITORIA-ALUNO.
            STOP RUN.
        END PROGRAM PROGCADALUNO.
 
